@@ -2,25 +2,377 @@
        environment division.
        configuration section.
        repository.
-      
+
        static.
-  
-       method-id. "Main" 
+
+       method-id. "Main"
            custom-attribute is type "System.STAThreadAttribute".
+       environment division.
+       input-output section.
+       file-control.
+           select AUDIT-LOG-FILE assign to WS-AUDIT-LOG-PATH
+               organization line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select JOB-STREAM-FILE assign to WS-JOB-STREAM-PATH
+               organization line sequential
+               file status is WS-JOBSTREAM-STATUS.
+           select CHECKPOINT-FILE assign to WS-CHECKPOINT-PATH
+               organization is indexed
+               access mode is dynamic
+               record key is CKPT-JOB-STREAM-ID
+               file status is WS-CHECKPOINT-STATUS.
+       data division.
+       file section.
+       fd  AUDIT-LOG-FILE.
+       copy "AuditLogRecord.cpy".
+       fd  JOB-STREAM-FILE.
+       copy "JobStreamRecord.cpy".
+       fd  CHECKPOINT-FILE.
+       copy "CheckpointRecord.cpy".
        local-storage section.
-       01 CALL-PROG      PIC X(20) VALUE SPACES.
+       copy "ProgramRegistry.cpy".
+       01 WS-COMMAND-LINE   PIC X(250) VALUE SPACES.
+       01 WS-CMDLINE-PTR    PIC 9(4)  VALUE 1.
+       01 WS-TOKEN-RAW      PIC X(250) VALUE SPACES.
+       01 WS-TOKEN-LENGTH   PIC 9(4)  VALUE 0.
+       01 CALL-PROG         PIC X(50) VALUE SPACES.
+       01 WS-PROGRAM-NAME-TOO-LONG
+                             PIC X(1)  VALUE "N".
+           88 PROGRAM-NAME-TOO-LONG VALUE "Y".
+       01 WS-PARMS-TOO-LONG  PIC X(1)  VALUE "N".
+           88 PARAMETERS-TOO-LONG VALUE "Y".
+       01 WS-CALL-PARMS     PIC X(60) VALUE SPACES.
+       01 WS-LAST-RETURN-CODE
+                             PIC S9(4) VALUE 0.
+       01 WS-PROGRAM-AUTHORIZED
+                             PIC X(1)  VALUE "N".
+           88 PROGRAM-IS-AUTHORIZED VALUE "Y".
+       01 WS-OPERATOR-ID     PIC X(20) VALUE SPACES.
+       01 WS-AUDIT-LOG-PATH  PIC X(200) VALUE "STARTPROG-AUDIT.LOG".
+       01 WS-AUDITLOG-STATUS PIC X(2)  VALUE "00".
+       01 WS-JOB-STREAM-PATH PIC X(200) VALUE SPACES.
+       01 WS-JOBSTREAM-STATUS
+                             PIC X(2)  VALUE "00".
+       01 WS-JOBSTREAM-EOF   PIC X(1)  VALUE "N".
+           88 JOBSTREAM-AT-END VALUE "Y".
+       01 WS-STEP-NUMBER     PIC 9(4)  VALUE 0.
+       01 WS-CHECKPOINT-PATH PIC X(200) VALUE
+           "STARTPROG-CHECKPOINT.DAT".
+       01 WS-CHECKPOINT-STATUS
+                             PIC X(2)  VALUE "00".
+       01 WS-RESUME-FROM-STEP
+                             PIC 9(4)  VALUE 0.
+       01 WS-CHECKPOINT-EXISTS
+                             PIC X(1)  VALUE "N".
+           88 CHECKPOINT-RECORD-EXISTS VALUE "Y".
+       01 WS-CONFIG-FILE-PATH
+                             PIC X(200) VALUE "STARTPROG.CFG".
+       01 WS-ENV-VALID       PIC X(1)  VALUE "Y".
+           88 STARTUP-ENVIRONMENT-OK VALUE "Y".
+       01 WS-DIR-CHECK-PATH  PIC X(200) VALUE SPACES.
+       01 WS-DIR-ONLY        PIC X(200) VALUE SPACES.
+       01 WS-DIR-SLASH-POS   PIC 9(4)  VALUE 0.
+       01 WS-DIR-IDX         PIC 9(4)  VALUE 0.
+       01 WS-DIR-CHECK-OK    PIC X(1)  VALUE "Y".
+           88 DIRECTORY-CHECK-OK VALUE "Y".
+       01 WS-FILE-EXIST-DETAILS
+                             PIC X(20) VALUE SPACES.
+       01 WS-FILE-EXIST-STATUS
+                             PIC 9(4) COMP-5 VALUE 0.
        01 mainForm type "STARTPROG.Form1".
        procedure division.
-       
-      *    set mainForm to new "STARTPROG.Form1"()
-      *    invoke type "System.Windows.Forms.Application"::"Run"(mainForm)
-           ACCEPT CALL-PROG FROM COMMAND-LINE.
-           IF CALL-PROG NOT = SPACES
-              CALL CALL-PROG.
+
+           PERFORM 0050-GET-OPERATOR-ID.
+           PERFORM 0010-VALIDATE-STARTUP-ENVIRONMENT.
+           IF NOT STARTUP-ENVIRONMENT-OK
+              DISPLAY "STARTPROG.Main: startup environment validation "
+                 "failed - aborting before any CALL"
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+              IF WS-COMMAND-LINE = SPACES
+                 SET mainForm TO NEW "STARTPROG.Form1"()
+                 INVOKE TYPE "System.Windows.Forms.Application"::"Run"
+                     (mainForm)
+              ELSE
+                 PERFORM 0100-PARSE-COMMAND-LINE
+                 IF PROGRAM-NAME-TOO-LONG OR PARAMETERS-TOO-LONG
+                    MOVE 16 TO WS-LAST-RETURN-CODE
+                    PERFORM 0300-WRITE-AUDIT-LOG
+                 ELSE
+                    IF CALL-PROG = "JOBSTREAM"
+                       PERFORM 0400-RUN-JOB-STREAM
+                    ELSE
+                       IF CALL-PROG NOT = SPACES
+                          PERFORM 0250-RUN-SINGLE-PROGRAM
+                       END-IF
+                    END-IF
+                 END-IF
+                 MOVE WS-LAST-RETURN-CODE TO RETURN-CODE
+              END-IF
+           END-IF.
            STOP RUN.
       *    goback.
-       
+
+       0050-GET-OPERATOR-ID.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VARIABLE "USERNAME".
+           IF WS-OPERATOR-ID = SPACES
+              ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VARIABLE "USER"
+           END-IF.
+
+      *> Checks the prerequisites a launch depends on before the first
+      *> CALL is attempted: the directories the audit log and
+      *> checkpoint file are written to must exist, and - if present -
+      *> the suite's optional config file must be reachable. A missing
+      *> config file is not fatal (this suite has never shipped one),
+      *> but an inaccessible log or checkpoint directory is, since
+      *> every launch writes to the audit log and every job stream
+      *> depends on the checkpoint file.
+       0010-VALIDATE-STARTUP-ENVIRONMENT.
+           MOVE "Y" TO WS-ENV-VALID.
+           MOVE WS-AUDIT-LOG-PATH TO WS-DIR-CHECK-PATH.
+           PERFORM 0011-VALIDATE-PATH-DIRECTORY.
+           IF NOT DIRECTORY-CHECK-OK
+              DISPLAY "STARTPROG.Main: audit log directory is not "
+                 "accessible: " FUNCTION TRIM(WS-DIR-ONLY)
+              MOVE "N" TO WS-ENV-VALID
+           END-IF.
+           MOVE WS-CHECKPOINT-PATH TO WS-DIR-CHECK-PATH.
+           PERFORM 0011-VALIDATE-PATH-DIRECTORY.
+           IF NOT DIRECTORY-CHECK-OK
+              DISPLAY "STARTPROG.Main: checkpoint directory is not "
+                 "accessible: " FUNCTION TRIM(WS-DIR-ONLY)
+              MOVE "N" TO WS-ENV-VALID
+           END-IF.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CONFIG-FILE-PATH
+               WS-FILE-EXIST-DETAILS RETURNING WS-FILE-EXIST-STATUS
+           IF WS-FILE-EXIST-STATUS NOT = 0
+              DISPLAY "STARTPROG.Main: no config file found at "
+                 FUNCTION TRIM(WS-CONFIG-FILE-PATH)
+                 " - continuing with built-in defaults"
+           END-IF.
+
+      *> Extracts the directory portion of WS-DIR-CHECK-PATH (the part
+      *> up to and including the last "/" or "\", if any) into
+      *> WS-DIR-ONLY and confirms it exists. Both separators are
+      *> scanned for since this suite runs on Windows (the launcher
+      *> menu is WinForms and operator IDs come from USERNAME) as well
+      *> as POSIX hosts. A path with no directory component resolves
+      *> to the current working directory ("."), which is checked the
+      *> same way as an explicit directory - the shipped defaults
+      *> (STARTPROG-AUDIT.LOG, STARTPROG-CHECKPOINT.DAT) have no
+      *> directory component, and this suite always runs from a
+      *> directory it can write to, but that still has to be
+      *> confirmed rather than assumed.
+       0011-VALIDATE-PATH-DIRECTORY.
+           MOVE "Y" TO WS-DIR-CHECK-OK.
+           MOVE SPACES TO WS-DIR-ONLY.
+           MOVE 0 TO WS-DIR-SLASH-POS.
+           PERFORM VARYING WS-DIR-IDX FROM 1 BY 1
+                   UNTIL WS-DIR-IDX > LENGTH OF WS-DIR-CHECK-PATH
+              IF WS-DIR-CHECK-PATH(WS-DIR-IDX:1) = "/"
+                 OR WS-DIR-CHECK-PATH(WS-DIR-IDX:1) = "\"
+                 MOVE WS-DIR-IDX TO WS-DIR-SLASH-POS
+              END-IF
+           END-PERFORM.
+           IF WS-DIR-SLASH-POS > 0
+              MOVE WS-DIR-CHECK-PATH(1:WS-DIR-SLASH-POS) TO WS-DIR-ONLY
+           ELSE
+              MOVE "." TO WS-DIR-ONLY
+           END-IF.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-DIR-ONLY
+               WS-FILE-EXIST-DETAILS RETURNING WS-FILE-EXIST-STATUS
+           IF WS-FILE-EXIST-STATUS NOT = 0
+              MOVE "N" TO WS-DIR-CHECK-OK
+           END-IF.
+
+       0100-PARSE-COMMAND-LINE.
+           MOVE SPACES TO CALL-PROG WS-CALL-PARMS WS-TOKEN-RAW.
+           MOVE "N" TO WS-PROGRAM-NAME-TOO-LONG.
+           MOVE "N" TO WS-PARMS-TOO-LONG.
+           MOVE 1 TO WS-CMDLINE-PTR.
+           IF WS-COMMAND-LINE NOT = SPACES
+              UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+                  INTO WS-TOKEN-RAW
+                  WITH POINTER WS-CMDLINE-PTR
+              END-UNSTRING
+              COMPUTE WS-TOKEN-LENGTH =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN-RAW))
+              IF WS-TOKEN-LENGTH > LENGTH OF CALL-PROG
+                 MOVE "Y" TO WS-PROGRAM-NAME-TOO-LONG
+      *>          Keep a truncated preview for the audit record - this
+      *>          value is never used as a CALL target, since the
+      *>          too-long flag short-circuits the dispatch above.
+                 MOVE WS-TOKEN-RAW(1:LENGTH OF CALL-PROG) TO CALL-PROG
+                 DISPLAY "STARTPROG.Main: program name exceeds the "
+                    LENGTH OF CALL-PROG "-character limit: "
+                    FUNCTION TRIM(WS-TOKEN-RAW)
+              ELSE
+                 MOVE WS-TOKEN-RAW TO CALL-PROG
+              END-IF
+              IF WS-CMDLINE-PTR <= LENGTH OF WS-COMMAND-LINE
+                 COMPUTE WS-TOKEN-LENGTH = FUNCTION LENGTH(FUNCTION TRIM
+                    (WS-COMMAND-LINE(WS-CMDLINE-PTR:)))
+                 IF WS-TOKEN-LENGTH > LENGTH OF WS-CALL-PARMS
+                    MOVE "Y" TO WS-PARMS-TOO-LONG
+                    MOVE WS-COMMAND-LINE
+                       (WS-CMDLINE-PTR:LENGTH OF WS-CALL-PARMS)
+                       TO WS-CALL-PARMS
+                    DISPLAY "STARTPROG.Main: parameters exceed the "
+                       LENGTH OF WS-CALL-PARMS "-character limit: "
+                       FUNCTION TRIM(WS-COMMAND-LINE(WS-CMDLINE-PTR:))
+                 ELSE
+                    MOVE FUNCTION TRIM(WS-COMMAND-LINE(WS-CMDLINE-PTR:))
+                      TO WS-CALL-PARMS
+                 END-IF
+              END-IF
+           END-IF.
+
+       0200-VALIDATE-PROGRAM.
+           MOVE "N" TO WS-PROGRAM-AUTHORIZED.
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+                   UNTIL WS-REG-IDX > WS-REGISTRY-COUNT
+              IF CALL-PROG = WS-REGISTRY-ENTRY(WS-REG-IDX)
+                 MOVE "Y" TO WS-PROGRAM-AUTHORIZED
+              END-IF
+           END-PERFORM.
+
+       0250-RUN-SINGLE-PROGRAM.
+           PERFORM 0200-VALIDATE-PROGRAM.
+           IF PROGRAM-IS-AUTHORIZED
+              CALL CALL-PROG USING WS-CALL-PARMS
+              MOVE RETURN-CODE TO WS-LAST-RETURN-CODE
+              IF WS-LAST-RETURN-CODE NOT = 0
+                 DISPLAY "STARTPROG.Main: " CALL-PROG
+                    " returned code " WS-LAST-RETURN-CODE
+              END-IF
+           ELSE
+              DISPLAY "STARTPROG.Main: rejected unauthorized program "
+                 CALL-PROG
+              MOVE 16 TO WS-LAST-RETURN-CODE
+           END-IF.
+           PERFORM 0300-WRITE-AUDIT-LOG.
+
+       0300-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDITLOG-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO ALOG-TIMESTAMP.
+           MOVE WS-OPERATOR-ID       TO ALOG-OPERATOR-ID.
+           MOVE CALL-PROG            TO ALOG-PROGRAM-NAME.
+           MOVE WS-LAST-RETURN-CODE  TO ALOG-RETURN-CODE.
+           MOVE WS-CALL-PARMS        TO ALOG-PARAMETERS.
+           WRITE AUDIT-LOG-RECORD.
+           IF WS-AUDITLOG-STATUS NOT = "00"
+              DISPLAY "STARTPROG.Main: audit log write failed for "
+                 CALL-PROG " (status " WS-AUDITLOG-STATUS ")"
+           END-IF.
+           CLOSE AUDIT-LOG-FILE.
+
+       0400-RUN-JOB-STREAM.
+           MOVE WS-CALL-PARMS TO WS-JOB-STREAM-PATH.
+           MOVE "N" TO WS-JOBSTREAM-EOF.
+           MOVE 0 TO WS-STEP-NUMBER.
+           OPEN INPUT JOB-STREAM-FILE.
+           IF WS-JOBSTREAM-STATUS NOT = "00"
+              DISPLAY "STARTPROG.Main: unable to open job stream file "
+                 WS-JOB-STREAM-PATH
+              MOVE 16 TO WS-LAST-RETURN-CODE
+              PERFORM 0300-WRITE-AUDIT-LOG
+           ELSE
+              PERFORM 0410-CHECKPOINT-OPEN
+              PERFORM 0420-CHECKPOINT-READ
+              PERFORM UNTIL JOBSTREAM-AT-END
+                         OR WS-LAST-RETURN-CODE NOT = 0
+                 READ JOB-STREAM-FILE
+                    AT END
+                       MOVE "Y" TO WS-JOBSTREAM-EOF
+                    NOT AT END
+                       ADD 1 TO WS-STEP-NUMBER
+                       IF WS-STEP-NUMBER > WS-RESUME-FROM-STEP
+                          MOVE JS-PROGRAM-NAME TO CALL-PROG
+                          MOVE JS-PARAMETERS TO WS-CALL-PARMS
+                          PERFORM 0250-RUN-SINGLE-PROGRAM
+                          IF WS-LAST-RETURN-CODE = 0
+                             PERFORM 0430-CHECKPOINT-WRITE
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              PERFORM 0440-CHECKPOINT-CLOSE
+              CLOSE JOB-STREAM-FILE
+           END-IF.
+
+       0410-CHECKPOINT-OPEN.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       0420-CHECKPOINT-READ.
+           MOVE 0 TO WS-RESUME-FROM-STEP.
+           MOVE "N" TO WS-CHECKPOINT-EXISTS.
+           MOVE WS-JOB-STREAM-PATH TO CKPT-JOB-STREAM-ID.
+           READ CHECKPOINT-FILE KEY IS CKPT-JOB-STREAM-ID.
+           IF WS-CHECKPOINT-STATUS = "00"
+              MOVE "Y" TO WS-CHECKPOINT-EXISTS
+              IF CKPT-IN-PROGRESS
+                 MOVE CKPT-LAST-STEP-NUMBER TO WS-RESUME-FROM-STEP
+                 DISPLAY "STARTPROG.Main: resuming job stream "
+                    WS-JOB-STREAM-PATH " after step "
+                    WS-RESUME-FROM-STEP
+              END-IF
+           END-IF.
+
+      *> A checkpoint that fails to write must not be treated as if
+      *> the step were durably recorded - that is exactly the
+      *> duplicate-posting/false-skip exposure req 005 exists to
+      *> prevent, so a write failure here halts the job stream
+      *> (0400-RUN-JOB-STREAM's PERFORM UNTIL stops as soon as
+      *> WS-LAST-RETURN-CODE is non-zero) instead of letting a later
+      *> restart believe an unrecorded step already ran.
+       0430-CHECKPOINT-WRITE.
+           MOVE WS-JOB-STREAM-PATH  TO CKPT-JOB-STREAM-ID.
+           MOVE WS-STEP-NUMBER      TO CKPT-LAST-STEP-NUMBER.
+           MOVE CALL-PROG           TO CKPT-LAST-PROGRAM-NAME.
+           MOVE WS-LAST-RETURN-CODE TO CKPT-LAST-RETURN-CODE.
+           MOVE FUNCTION CURRENT-DATE TO CKPT-LAST-UPDATE-TS.
+           MOVE "I" TO CKPT-STATUS.
+           IF CHECKPOINT-RECORD-EXISTS
+              REWRITE CHECKPOINT-RECORD
+           ELSE
+              WRITE CHECKPOINT-RECORD
+           END-IF.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+              DISPLAY "STARTPROG.Main: checkpoint write failed for "
+                 "step " WS-STEP-NUMBER " (status "
+                 WS-CHECKPOINT-STATUS
+                 ") - halting job stream rather than risk an "
+                 "unreliable restart"
+              MOVE 16 TO WS-LAST-RETURN-CODE
+           ELSE
+              MOVE "Y" TO WS-CHECKPOINT-EXISTS
+           END-IF.
+
+       0440-CHECKPOINT-CLOSE.
+           IF WS-LAST-RETURN-CODE = 0 AND CHECKPOINT-RECORD-EXISTS
+              MOVE WS-JOB-STREAM-PATH TO CKPT-JOB-STREAM-ID
+              MOVE "C" TO CKPT-STATUS
+              REWRITE CHECKPOINT-RECORD
+              IF WS-CHECKPOINT-STATUS NOT = "00"
+                 DISPLAY "STARTPROG.Main: checkpoint completion "
+                    "rewrite failed for job stream "
+                    WS-JOB-STREAM-PATH " (status "
+                    WS-CHECKPOINT-STATUS ")"
+                 MOVE 16 TO WS-LAST-RETURN-CODE
+              END-IF
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
        end method "Main".
-  
+
        end static.
        end class Main.
