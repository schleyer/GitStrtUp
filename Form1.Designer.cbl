@@ -1,25 +1,283 @@
        class-id. Form1 as "STARTPROG.Form1" is partial
                  inherits type "System.Windows.Forms.Form".
-                 
+
        environment division.
        configuration section.
        repository.
-      
+
        object.
        working-storage section.
+       copy "ProgramRegistry.cpy".
        01 components type "System.ComponentModel.IContainer".
-      
+       01 ProgramComboBox type "System.Windows.Forms.ComboBox".
+       01 ParameterTextBox type "System.Windows.Forms.TextBox".
+       01 RunButton type "System.Windows.Forms.Button".
+       01 ProgramLabel type "System.Windows.Forms.Label".
+       01 ParameterLabel type "System.Windows.Forms.Label".
+       01 StatusLabel type "System.Windows.Forms.Label".
+       01 JobInProgress PIC X(1) VALUE "N".
+           88 JOB-IN-PROGRESS VALUE "Y".
+      *> AuditWorker runs the launched program on a background thread
+      *> so the UI thread keeps pumping messages (in particular the
+      *> close button's WM_CLOSE) while the job is running, and the
+      *> fields below are shared between RunButton_Click, the two
+      *> AuditWorker event methods, and Form1_FormClosing the same way
+      *> WS-REGISTRY-ENTRY above is already shared across methods.
+       01 AuditWorker type "System.ComponentModel.BackgroundWorker".
+       01 WS-SELECTED-PROGRAM  PIC X(50) VALUE SPACES.
+       01 WS-PARM-TEXT         PIC X(60) VALUE SPACES.
+       01 WS-RUN-RETURN-CODE   PIC S9(4) VALUE 0.
+       01 WS-OPERATOR-ID       PIC X(20) VALUE SPACES.
+       01 WS-AUDIT-LOG-PATH    PIC X(200) VALUE "STARTPROG-AUDIT.LOG".
+       01 WS-AUDITLOG-STATUS   PIC X(2)  VALUE "00".
+
       *> Required method for Designer support - do not modify
       *> the contents of this method with the code editor.
        method-id. "InitializeComponent" private.
        procedure division.
            set components to new "System.ComponentModel.Container"()
+
+           set ProgramLabel to new "System.Windows.Forms.Label"()
+           set ProgramLabel::"Location" to
+               new "System.Drawing.Point"(12, 15)
+           set ProgramLabel::"Size" to
+               new "System.Drawing.Size"(120, 23)
+           set ProgramLabel::"Text" to "Program to launch:"
+
+           set ProgramComboBox to new "System.Windows.Forms.ComboBox"()
+           set ProgramComboBox::"Location" to
+               new "System.Drawing.Point"(140, 12)
+           set ProgramComboBox::"Size" to
+               new "System.Drawing.Size"(220, 23)
+           set ProgramComboBox::"DropDownStyle" to
+               type "System.Windows.Forms.ComboBoxStyle"::"DropDownList"
+
+           set ParameterLabel to new "System.Windows.Forms.Label"()
+           set ParameterLabel::"Location" to
+               new "System.Drawing.Point"(12, 48)
+           set ParameterLabel::"Size" to
+               new "System.Drawing.Size"(120, 23)
+           set ParameterLabel::"Text" to "Parameters:"
+
+           set ParameterTextBox to new "System.Windows.Forms.TextBox"()
+           set ParameterTextBox::"Location" to
+               new "System.Drawing.Point"(140, 45)
+           set ParameterTextBox::"Size" to
+               new "System.Drawing.Size"(220, 23)
+      *>    Keeps free-typed parameters from silently truncating past
+      *>    WS-PARM-TEXT's length, the same way the CLI path rejects
+      *>    (rather than truncates) an oversized parameter token.
+           set ParameterTextBox::"MaxLength" to 60
+
+           set RunButton to new "System.Windows.Forms.Button"()
+           set RunButton::"Location" to
+               new "System.Drawing.Point"(140, 80)
+           set RunButton::"Size" to
+               new "System.Drawing.Size"(75, 23)
+           set RunButton::"Text" to "Run"
+           invoke RunButton::"add_Click"(new type "System.EventHandler"
+               (method-pointer RunButton_Click))
+
+           set StatusLabel to new "System.Windows.Forms.Label"()
+           set StatusLabel::"Location" to
+               new "System.Drawing.Point"(12, 115)
+           set StatusLabel::"Size" to
+               new "System.Drawing.Size"(348, 60)
+           set StatusLabel::"Text" to SPACES
+
+           invoke self::"Controls"::"Add"(ProgramLabel)
+           invoke self::"Controls"::"Add"(ProgramComboBox)
+           invoke self::"Controls"::"Add"(ParameterLabel)
+           invoke self::"Controls"::"Add"(ParameterTextBox)
+           invoke self::"Controls"::"Add"(RunButton)
+           invoke self::"Controls"::"Add"(StatusLabel)
+
            set self::"Text" to "Form1"
            set self::"Size" to new "System.Drawing.Size"(400, 400)
+           invoke self::"add_FormClosing"(new
+               type "System.Windows.Forms.FormClosingEventHandler"
+               (method-pointer Form1_FormClosing))
+           invoke self::"add_Load"(new
+               type "System.EventHandler"
+               (method-pointer Form1_Load))
+
+           set AuditWorker to
+               new "System.ComponentModel.BackgroundWorker"()
+           invoke AuditWorker::"add_DoWork"
+               (new type "System.ComponentModel.DoWorkEventHandler"
+               (method-pointer AuditWorker_DoWork))
+           invoke AuditWorker::"add_RunWorkerCompleted"
+               (new type
+               "System.ComponentModel.RunWorkerCompletedEventHandler"
+               (method-pointer AuditWorker_RunWorkerCompleted))
            goback.
        end method "InitializeComponent".
 
-      *> Clean up any resources being used.      
+      *> Runs once the form is loaded - this is where one-time,
+      *> non-designer setup belongs instead of inside
+      *> InitializeComponent, since that method is regenerated by the
+      *> visual designer and would silently drop anything added to it.
+       method-id. "Form1_Load" private.
+       procedure division using by value sender as object
+                                 e as type "System.EventArgs".
+           accept WS-OPERATOR-ID from environment-variable "USERNAME"
+           if WS-OPERATOR-ID = spaces
+              accept WS-OPERATOR-ID from environment-variable "USER"
+           end-if
+           invoke self::"PopulateProgramList"()
+           goback.
+       end method "Form1_Load".
+
+      *> Fills the program picker from the same authorized-program
+      *> registry STARTPROG.Main validates CALL-PROG against, so the
+      *> menu can never offer an operator a program Main would refuse.
+       method-id. "PopulateProgramList" private.
+       local-storage section.
+       01 WS-IDX PIC 9(4).
+       procedure division.
+           invoke ProgramComboBox::"Items"::"Clear"()
+           perform varying WS-IDX from 1 by 1
+                   until WS-IDX > WS-REGISTRY-COUNT
+              invoke ProgramComboBox::"Items"::"Add"
+                  (FUNCTION TRIM(WS-REGISTRY-ENTRY(WS-IDX)))
+           end-perform
+           if ProgramComboBox::"Items"::"Count" > 0
+              set ProgramComboBox::"SelectedIndex" to 0
+           end-if
+           goback.
+       end method "PopulateProgramList".
+
+      *> Run button handler - launches the selected registry program
+      *> with the typed parameter string, the same way STARTPROG.Main
+      *> would from the command line. The actual CALL runs on
+      *> AuditWorker's background thread (see AuditWorker_DoWork) so
+      *> this handler returns immediately and the UI stays responsive
+      *> - in particular so Form1_FormClosing can still observe
+      *> JOB-IN-PROGRESS and prompt the operator instead of the window
+      *> simply hanging until the job finishes.
+       method-id. "RunButton_Click" private.
+       local-storage section.
+       01 WS-AUTHORIZED        PIC X(1)  VALUE "N".
+           88 SELECTED-IS-AUTHORIZED VALUE "Y".
+       01 WS-IDX               PIC 9(4).
+       01 WS-STATUS-MESSAGE    PIC X(80) VALUE SPACES.
+       procedure division using by value sender as object
+                                 e as type "System.EventArgs".
+           move ProgramComboBox::"Text" to WS-SELECTED-PROGRAM
+           move ParameterTextBox::"Text" to WS-PARM-TEXT
+
+           if WS-SELECTED-PROGRAM = SPACES
+              set StatusLabel::"Text" to "Select a program to run."
+              goback
+           end-if
+
+           move "N" to WS-AUTHORIZED
+           perform varying WS-IDX from 1 by 1
+                   until WS-IDX > WS-REGISTRY-COUNT
+              if WS-SELECTED-PROGRAM = WS-REGISTRY-ENTRY(WS-IDX)
+                 move "Y" to WS-AUTHORIZED
+              end-if
+           end-perform
+
+           if not SELECTED-IS-AUTHORIZED
+              set StatusLabel::"Text" to
+                  "Program is not in the authorized registry."
+              goback
+           end-if
+
+           move "Y" to JobInProgress
+           set RunButton::"Enabled" to false
+           string "Running " FUNCTION TRIM(WS-SELECTED-PROGRAM) " ..."
+               delimited by size into WS-STATUS-MESSAGE
+           set StatusLabel::"Text" to FUNCTION TRIM(WS-STATUS-MESSAGE)
+
+           invoke AuditWorker::"RunWorkerAsync"()
+           goback.
+       end method "RunButton_Click".
+
+      *> Runs on AuditWorker's background thread: performs the CALL
+      *> off the UI thread and appends the same audit-log entry
+      *> STARTPROG.Main's 0300-WRITE-AUDIT-LOG writes for a
+      *> command-line launch, so every launch - GUI or CLI - ends up
+      *> in AUDIT-LOG-FILE.
+       method-id. "AuditWorker_DoWork" private.
+       environment division.
+       input-output section.
+       file-control.
+           select AUDIT-LOG-FILE assign to WS-AUDIT-LOG-PATH
+               organization line sequential
+               file status is WS-AUDITLOG-STATUS.
+       data division.
+       file section.
+       fd  AUDIT-LOG-FILE.
+       copy "AuditLogRecord.cpy".
+       procedure division using by value sender as object
+                           e as type
+                           "System.ComponentModel.DoWorkEventArgs".
+           call WS-SELECTED-PROGRAM using WS-PARM-TEXT
+           move return-code to WS-RUN-RETURN-CODE
+
+           open extend AUDIT-LOG-FILE
+           if WS-AUDITLOG-STATUS not = "00"
+              open output AUDIT-LOG-FILE
+           end-if
+           move function current-date  to ALOG-TIMESTAMP
+           move WS-OPERATOR-ID         to ALOG-OPERATOR-ID
+           move WS-SELECTED-PROGRAM    to ALOG-PROGRAM-NAME
+           move WS-RUN-RETURN-CODE     to ALOG-RETURN-CODE
+           move WS-PARM-TEXT           to ALOG-PARAMETERS
+           write AUDIT-LOG-RECORD
+           close AUDIT-LOG-FILE
+           goback.
+       end method "AuditWorker_DoWork".
+
+      *> Marshaled back onto the UI thread by BackgroundWorker once
+      *> AuditWorker_DoWork returns; safe to touch the form's controls
+      *> here the same way RunButton_Click used to right after its
+      *> (formerly synchronous) CALL.
+       method-id. "AuditWorker_RunWorkerCompleted" private.
+       local-storage section.
+       01 WS-STATUS-MESSAGE    PIC X(80) VALUE SPACES.
+       procedure division using by value sender as object
+           e as type
+           "System.ComponentModel.RunWorkerCompletedEventArgs".
+           move "N" to JobInProgress
+           set RunButton::"Enabled" to true
+           string FUNCTION TRIM(WS-SELECTED-PROGRAM)
+               " finished with return code " WS-RUN-RETURN-CODE
+               delimited by size into WS-STATUS-MESSAGE
+           set StatusLabel::"Text" to FUNCTION TRIM(WS-STATUS-MESSAGE)
+           goback.
+       end method "AuditWorker_RunWorkerCompleted".
+
+      *> Guards against an operator closing the launcher window while a
+      *> program started from RunButton_Click is still running.
+       method-id. "Form1_FormClosing" private.
+       local-storage section.
+       01 WS-CONFIRM type "System.Windows.Forms.DialogResult".
+       01 WS-CLOSE-MSG PIC X(60) VALUE
+           "A job is still running. Close anyway?".
+       procedure division using by value sender as object
+                           e as type
+                           "System.Windows.Forms.FormClosingEventArgs".
+           if JOB-IN-PROGRESS
+              set WS-CONFIRM to invoke
+                  type "System.Windows.Forms.MessageBox"::"Show"
+                  (FUNCTION TRIM(WS-CLOSE-MSG),
+                   "STARTPROG",
+                   type
+                   "System.Windows.Forms.MessageBoxButtons"::"YesNo",
+                   type
+                   "System.Windows.Forms.MessageBoxIcon"::"Warning")
+              if WS-CONFIRM =
+                    type "System.Windows.Forms.DialogResult"::"No"
+                 set e::"Cancel" to true
+              end-if
+           end-if
+           goback.
+       end method "Form1_FormClosing".
+
+      *> Clean up any resources being used.
        method-id. "Dispose" override protected.
        procedure division using by value disposing as condition-value.
            if disposing then
@@ -28,7 +286,7 @@
              end-if
            end-if
            invoke super::"Dispose"(by value disposing)
-           goback.           
+           goback.
        end method "Dispose".
 
        end object.
