@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  ProgramRegistry.cpy
+      *
+      *  Authorized program registry for the STARTPROG launcher suite.
+      *  STARTPROG.Main (and the STARTPROG.Form1 launcher menu) refuse
+      *  to CALL anything whose name is not listed here. To authorize
+      *  a new program for launch, add a FILLER entry below and bump
+      *  WS-REGISTRY-COUNT to match - nothing else in the launcher
+      *  needs to change.
+      *****************************************************************
+       01  WS-REGISTRY-VALUES.
+           05 FILLER                PIC X(50) VALUE "POSTRUN".
+           05 FILLER                PIC X(50) VALUE "BATCHUPD".
+           05 FILLER                PIC X(50) VALUE "RPTGEN".
+           05 FILLER                PIC X(50) VALUE "EODCLOSE".
+           05 FILLER                PIC X(50) VALUE "INTCALC".
+       01  WS-REGISTRY-TABLE REDEFINES WS-REGISTRY-VALUES.
+           05 WS-REGISTRY-ENTRY     PIC X(50) OCCURS 5 TIMES
+                                     INDEXED BY WS-REG-IDX.
+       01  WS-REGISTRY-COUNT        PIC 9(4) VALUE 5.
