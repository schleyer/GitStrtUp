@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  JobStreamRecord.cpy
+      *
+      *  One line per step in a job-stream file. A job-stream file is a
+      *  plain text file listing the programs STARTPROG.Main should run
+      *  in order for one chained launch (see JOB-STREAM-FILE in
+      *  STARTPROG.Main) - program name in columns 1-50, its parameter
+      *  string in columns 51-110.
+      *****************************************************************
+       01  JOB-STREAM-RECORD.
+           05 JS-PROGRAM-NAME        PIC X(50).
+           05 JS-PARAMETERS          PIC X(60).
