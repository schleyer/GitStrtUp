@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CheckpointRecord.cpy
+      *
+      *  One record per job-stream file, keyed by the job-stream file's
+      *  path (see CHECKPOINT-FILE in STARTPROG.Main). Updated after
+      *  every successfully completed step so a restarted run can skip
+      *  the steps that already posted instead of repeating them.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05 CKPT-JOB-STREAM-ID      PIC X(200).
+           05 CKPT-LAST-STEP-NUMBER   PIC 9(4).
+           05 CKPT-LAST-PROGRAM-NAME  PIC X(50).
+           05 CKPT-LAST-RETURN-CODE   PIC S9(4).
+           05 CKPT-LAST-UPDATE-TS     PIC X(26).
+           05 CKPT-STATUS             PIC X(1).
+              88 CKPT-IN-PROGRESS     VALUE "I".
+              88 CKPT-COMPLETE        VALUE "C".
