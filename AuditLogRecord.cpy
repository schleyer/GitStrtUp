@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  AuditLogRecord.cpy
+      *
+      *  One fixed-width line per launch attempt in the STARTPROG audit
+      *  log (see AUDIT-LOG-FILE in STARTPROG.Main). Appended to, never
+      *  rewritten, so the file doubles as a plain-text history of
+      *  every program a run of the launcher attempted to start.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05 ALOG-TIMESTAMP         PIC X(26).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 ALOG-OPERATOR-ID       PIC X(20).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 ALOG-PROGRAM-NAME      PIC X(50).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 ALOG-RETURN-CODE       PIC -9(4).
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 ALOG-PARAMETERS        PIC X(60).
